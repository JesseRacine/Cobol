@@ -0,0 +1,44 @@
+      * Drives the morning crash-data batch: loads crash-data.csv
+      * into Crash-Data.dat via CSV-Loader, then only hands the
+      * result to Sorter if the load actually finished cleanly.
+      * CSV-Loader and Sorter each read their own one-character mode
+      * switch with ACCEPT ... FROM COMMAND-LINE, and that call reads
+      * the top-level process's argv, not anything scoped to the
+      * individual CALL - Batch-Driver passes nothing explicitly, so
+      * both called stages actually see whatever argument Batch-Driver
+      * itself was invoked with. Harmless today (a mode byte meant for
+      * one stage is not a value the other stage's mode switch
+      * recognizes), but the next person wiring a new flag into either
+      * stage needs to know the two are not isolated from each other
+      * or from Batch-Driver's own command line.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Batch-Driver.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-Loader-RC PIC S9(4) COMP.
+       01 WS-Sorter-RC PIC S9(4) COMP.
+       PROCEDURE DIVISION.
+       Begin.
+           DISPLAY "Batch-Driver: starting CSV-Loader"
+           CALL "CSV-Loader"
+           MOVE RETURN-CODE TO WS-Loader-RC
+           IF WS-Loader-RC NOT = 0
+               DISPLAY "Batch-Driver: CSV-Loader did not complete "
+                   "cleanly (return code " WS-Loader-RC
+                   "), aborting before Sorter runs"
+               MOVE WS-Loader-RC TO RETURN-CODE
+               GOBACK
+           END-IF
+           DISPLAY "Batch-Driver: CSV-Loader completed, starting Sorter"
+           CALL "Sorter"
+           MOVE RETURN-CODE TO WS-Sorter-RC
+           IF WS-Sorter-RC NOT = 0
+               DISPLAY "Batch-Driver: Sorter did not complete "
+                   "cleanly (return code " WS-Sorter-RC ")"
+               MOVE WS-Sorter-RC TO RETURN-CODE
+               GOBACK
+           END-IF
+           DISPLAY "Batch-Driver: crash-data.dat loaded and sorted.dat "
+               "rebuilt successfully"
+           MOVE 0 TO RETURN-CODE
+           GOBACK.
