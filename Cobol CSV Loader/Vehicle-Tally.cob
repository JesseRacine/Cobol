@@ -0,0 +1,157 @@
+      * Reads sorted.dat, re-sorts it internally by vehicle
+      * category/type, and prints a crash count for each distinct
+      * VehicleCat1/VehicleCat2/VehicleCat3/VehicleType combination
+      * to VEHICLE-TALLY.RPT.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Vehicle-Tally.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT SortedFile ASSIGN TO "sorted.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-Sorted-Status.
+
+       SELECT WorkFile ASSIGN TO "vehicle-work.tmp".
+
+       SELECT CatSortedFile ASSIGN TO "vehicle-sorted.tmp"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-Cat-Status.
+
+       SELECT ReportFile ASSIGN TO "VEHICLE-TALLY.RPT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-Report-Status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD SortedFile.
+       01 SF.
+           COPY "Crash-Record.cpy" REPLACING ==:PFX:== BY ====.
+
+       SD WorkFile.
+       01 WorkRecord.
+           COPY "Crash-Record.cpy" REPLACING ==:PFX:== BY ==Work==.
+
+       FD CatSortedFile.
+       01 CatRec.
+           COPY "Crash-Record.cpy" REPLACING ==:PFX:== BY ==Cat==.
+
+       FD ReportFile.
+       01 ReportLine PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01 WS-Sorted-Status PIC X(2).
+       01 WS-Cat-Status PIC X(2).
+       01 WS-Report-Status PIC X(2).
+       01 WS-EOF-Switch PIC X(1) VALUE "N".
+           88 EndOfCatFile VALUE "Y".
+       01 WS-Curr-Cat1 PIC X(69) VALUE SPACE.
+       01 WS-Curr-Cat2 PIC X(83) VALUE SPACE.
+       01 WS-Curr-Cat3 PIC X(87) VALUE SPACE.
+       01 WS-Curr-Type PIC X(89) VALUE SPACE.
+       01 WS-Combo-Count PIC 9(7) COMP VALUE ZERO.
+       01 WS-Grand-Count PIC 9(7) COMP VALUE ZERO.
+
+       01 WS-Heading-Line.
+           02 FILLER PIC X(20) VALUE "VEHICLE CATEGORY 1".
+           02 FILLER PIC X(1) VALUE SPACE.
+           02 FILLER PIC X(20) VALUE "VEHICLE CATEGORY 2".
+           02 FILLER PIC X(1) VALUE SPACE.
+           02 FILLER PIC X(20) VALUE "VEHICLE CATEGORY 3".
+           02 FILLER PIC X(1) VALUE SPACE.
+           02 FILLER PIC X(20) VALUE "VEHICLE TYPE".
+           02 FILLER PIC X(2) VALUE SPACE.
+           02 FILLER PIC X(7) VALUE "  COUNT".
+
+       01 WS-Detail-Line.
+           02 WS-D-Cat1 PIC X(20).
+           02 FILLER PIC X(1) VALUE SPACE.
+           02 WS-D-Cat2 PIC X(20).
+           02 FILLER PIC X(1) VALUE SPACE.
+           02 WS-D-Cat3 PIC X(20).
+           02 FILLER PIC X(1) VALUE SPACE.
+           02 WS-D-Type PIC X(20).
+           02 FILLER PIC X(2) VALUE SPACE.
+           02 WS-D-Count PIC ZZZ,ZZ9.
+
+       01 WS-Total-Line.
+           02 FILLER PIC X(85) VALUE "GRAND TOTAL".
+           02 WS-T-Count PIC ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+       Begin.
+           MOVE 0 TO RETURN-CODE
+           OPEN INPUT SortedFile
+           IF WS-Sorted-Status NOT = "00"
+               DISPLAY "Vehicle-Tally: unable to open sorted.dat, "
+                   "status " WS-Sorted-Status
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+           CLOSE SortedFile
+           SORT WorkFile ON ASCENDING KEY WorkVehicleCat1
+               WorkVehicleCat2 WorkVehicleCat3 WorkVehicleType
+               USING SortedFile GIVING CatSortedFile
+           OPEN INPUT CatSortedFile
+           IF WS-Cat-Status NOT = "00"
+               DISPLAY "Vehicle-Tally: unable to open sorted vehicle "
+                   "work file, status " WS-Cat-Status
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+           OPEN OUTPUT ReportFile
+           IF WS-Report-Status NOT = "00"
+               DISPLAY "Vehicle-Tally: unable to open "
+                   "VEHICLE-TALLY.RPT, status " WS-Report-Status
+               CLOSE CatSortedFile
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+           MOVE WS-Heading-Line TO ReportLine
+           WRITE ReportLine
+           READ CatSortedFile
+               AT END SET EndOfCatFile TO TRUE
+           END-READ
+           IF NOT EndOfCatFile
+               MOVE CatVehicleCat1 TO WS-Curr-Cat1
+               MOVE CatVehicleCat2 TO WS-Curr-Cat2
+               MOVE CatVehicleCat3 TO WS-Curr-Cat3
+               MOVE CatVehicleType TO WS-Curr-Type
+           END-IF
+           PERFORM UNTIL EndOfCatFile
+               IF CatVehicleCat1 NOT = WS-Curr-Cat1
+                   OR CatVehicleCat2 NOT = WS-Curr-Cat2
+                   OR CatVehicleCat3 NOT = WS-Curr-Cat3
+                   OR CatVehicleType NOT = WS-Curr-Type
+                   PERFORM Write-Combo-Line
+                   MOVE CatVehicleCat1 TO WS-Curr-Cat1
+                   MOVE CatVehicleCat2 TO WS-Curr-Cat2
+                   MOVE CatVehicleCat3 TO WS-Curr-Cat3
+                   MOVE CatVehicleType TO WS-Curr-Type
+               END-IF
+               ADD 1 TO WS-Combo-Count
+               ADD 1 TO WS-Grand-Count
+               READ CatSortedFile
+                   AT END SET EndOfCatFile TO TRUE
+               END-READ
+           END-PERFORM
+           IF WS-Grand-Count > 0
+               PERFORM Write-Combo-Line
+           END-IF
+           MOVE WS-Grand-Count TO WS-T-Count
+           MOVE WS-Total-Line TO ReportLine
+           WRITE ReportLine
+           CLOSE CatSortedFile
+           CLOSE ReportFile
+           DISPLAY "Vehicle-Tally: " WS-Grand-Count " crashes tallied"
+           MOVE 0 TO RETURN-CODE
+           GOBACK.
+
+       Write-Combo-Line.
+           MOVE WS-Curr-Cat1 TO WS-D-Cat1
+           MOVE WS-Curr-Cat2 TO WS-D-Cat2
+           MOVE WS-Curr-Cat3 TO WS-D-Cat3
+           MOVE WS-Curr-Type TO WS-D-Type
+           MOVE WS-Combo-Count TO WS-D-Count
+           MOVE WS-Detail-Line TO ReportLine
+           WRITE ReportLine
+           MOVE ZERO TO WS-Combo-Count.
