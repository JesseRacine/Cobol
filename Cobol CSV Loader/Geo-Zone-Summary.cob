@@ -0,0 +1,251 @@
+      * Reads sorted.dat and re-sorts it internally twice - once by
+      * Zone, once by Tract - to print crash, fatality and injury
+      * counts grouped each way to GEO-ZONE-SUMMARY.RPT, so the
+      * traffic engineering team can pull "worst zones this quarter"
+      * or "worst tracts this quarter" without scanning sorted.dat
+      * by hand.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Geo-Zone-Summary.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT SortedFile ASSIGN TO "sorted.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-Sorted-Status.
+
+       SELECT WorkFile ASSIGN TO "geo-work.tmp".
+
+       SELECT ZoneSortedFile ASSIGN TO "geo-zone-sorted.tmp"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-Zone-Sort-Status.
+
+       SELECT TractSortedFile ASSIGN TO "geo-tract-sorted.tmp"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-Tract-Sort-Status.
+
+       SELECT ReportFile ASSIGN TO "GEO-ZONE-SUMMARY.RPT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-Report-Status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD SortedFile.
+       01 SF.
+           COPY "Crash-Record.cpy" REPLACING ==:PFX:== BY ====.
+
+       SD WorkFile.
+       01 WorkRecord.
+           COPY "Crash-Record.cpy" REPLACING ==:PFX:== BY ==Work==.
+
+       FD ZoneSortedFile.
+       01 ZoneRec.
+           COPY "Crash-Record.cpy" REPLACING ==:PFX:== BY ==Z==.
+
+       FD TractSortedFile.
+       01 TractRec.
+           COPY "Crash-Record.cpy" REPLACING ==:PFX:== BY ==T==.
+
+       FD ReportFile.
+       01 ReportLine PIC X(60).
+
+       WORKING-STORAGE SECTION.
+       01 WS-Sorted-Status PIC X(2).
+       01 WS-Zone-Sort-Status PIC X(2).
+       01 WS-Tract-Sort-Status PIC X(2).
+       01 WS-Report-Status PIC X(2).
+       01 WS-EOF-Switch PIC X(1) VALUE "N".
+           88 EndOfZoneFile VALUE "Y".
+       01 WS-Curr-Zone PIC X(4) VALUE SPACE.
+       01 WS-Zone-Count PIC 9(7) COMP VALUE ZERO.
+       01 WS-Zone-Fatalities PIC 9(7) COMP VALUE ZERO.
+       01 WS-Zone-Injuries PIC 9(7) COMP VALUE ZERO.
+       01 WS-Grand-Zone-Count PIC 9(7) COMP VALUE ZERO.
+       01 WS-Grand-Zone-Fatalities PIC 9(7) COMP VALUE ZERO.
+       01 WS-Grand-Zone-Injuries PIC 9(7) COMP VALUE ZERO.
+
+       01 WS-Curr-Tract PIC X(4) VALUE SPACE.
+       01 WS-Tract-Count PIC 9(7) COMP VALUE ZERO.
+       01 WS-Tract-Fatalities PIC 9(7) COMP VALUE ZERO.
+       01 WS-Tract-Injuries PIC 9(7) COMP VALUE ZERO.
+       01 WS-Grand-Tract-Count PIC 9(7) COMP VALUE ZERO.
+       01 WS-Grand-Tract-Fatalities PIC 9(7) COMP VALUE ZERO.
+       01 WS-Grand-Tract-Injuries PIC 9(7) COMP VALUE ZERO.
+
+       01 WS-Zone-Heading-Line.
+           02 FILLER PIC X(10) VALUE "ZONE".
+           02 FILLER PIC X(12) VALUE "CRASHES".
+           02 FILLER PIC X(12) VALUE "FATALITIES".
+           02 FILLER PIC X(12) VALUE "INJURIES".
+
+       01 WS-Tract-Heading-Line.
+           02 FILLER PIC X(10) VALUE "TRACT".
+           02 FILLER PIC X(12) VALUE "CRASHES".
+           02 FILLER PIC X(12) VALUE "FATALITIES".
+           02 FILLER PIC X(12) VALUE "INJURIES".
+
+       01 WS-Detail-Line.
+           02 WS-D-Key PIC X(10).
+           02 FILLER PIC X(5) VALUE SPACE.
+           02 WS-D-Count PIC ZZZ,ZZ9.
+           02 FILLER PIC X(5) VALUE SPACE.
+           02 WS-D-Fatalities PIC ZZZ,ZZ9.
+           02 FILLER PIC X(5) VALUE SPACE.
+           02 WS-D-Injuries PIC ZZZ,ZZ9.
+
+       01 WS-Total-Line.
+           02 WS-T-Label PIC X(10).
+           02 FILLER PIC X(5) VALUE SPACE.
+           02 WS-T-Count PIC ZZZ,ZZ9.
+           02 FILLER PIC X(5) VALUE SPACE.
+           02 WS-T-Fatalities PIC ZZZ,ZZ9.
+           02 FILLER PIC X(5) VALUE SPACE.
+           02 WS-T-Injuries PIC ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+       Begin.
+           MOVE 0 TO RETURN-CODE
+           OPEN INPUT SortedFile
+           IF WS-Sorted-Status NOT = "00"
+               DISPLAY "Geo-Zone-Summary: unable to open sorted.dat, "
+                   "status " WS-Sorted-Status
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+           CLOSE SortedFile
+           OPEN OUTPUT ReportFile
+           IF WS-Report-Status NOT = "00"
+               DISPLAY "Geo-Zone-Summary: unable to open "
+                   "GEO-ZONE-SUMMARY.RPT, status " WS-Report-Status
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+           PERFORM Report-By-Zone
+           PERFORM Report-By-Tract
+           CLOSE ReportFile
+           DISPLAY "Geo-Zone-Summary: " WS-Grand-Zone-Count
+               " crashes summarized by zone, "
+               WS-Grand-Tract-Count " by tract"
+           MOVE 0 TO RETURN-CODE
+           GOBACK.
+
+       Report-By-Zone.
+           SORT WorkFile ON ASCENDING KEY WorkZone
+               USING SortedFile GIVING ZoneSortedFile
+           OPEN INPUT ZoneSortedFile
+           IF WS-Zone-Sort-Status NOT = "00"
+               DISPLAY "Geo-Zone-Summary: unable to open sorted "
+                   "zone work file, status " WS-Zone-Sort-Status
+               CLOSE ReportFile
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+           MOVE WS-Zone-Heading-Line TO ReportLine
+           WRITE ReportLine
+           MOVE "N" TO WS-EOF-Switch
+           READ ZoneSortedFile
+               AT END SET EndOfZoneFile TO TRUE
+           END-READ
+           IF NOT EndOfZoneFile
+               MOVE ZZone TO WS-Curr-Zone
+           END-IF
+           PERFORM UNTIL EndOfZoneFile
+               IF ZZone NOT = WS-Curr-Zone
+                   PERFORM Write-Zone-Line
+                   MOVE ZZone TO WS-Curr-Zone
+               END-IF
+               ADD 1 TO WS-Zone-Count
+               ADD 1 TO WS-Grand-Zone-Count
+               IF ZFatalityBool = 1
+                   ADD 1 TO WS-Zone-Fatalities
+                   ADD 1 TO WS-Grand-Zone-Fatalities
+               END-IF
+               IF ZInjuryBool = 1
+                   ADD 1 TO WS-Zone-Injuries
+                   ADD 1 TO WS-Grand-Zone-Injuries
+               END-IF
+               READ ZoneSortedFile
+                   AT END SET EndOfZoneFile TO TRUE
+               END-READ
+           END-PERFORM
+           IF WS-Grand-Zone-Count > 0
+               PERFORM Write-Zone-Line
+           END-IF
+           MOVE "ALL ZONES" TO WS-T-Label
+           MOVE WS-Grand-Zone-Count TO WS-T-Count
+           MOVE WS-Grand-Zone-Fatalities TO WS-T-Fatalities
+           MOVE WS-Grand-Zone-Injuries TO WS-T-Injuries
+           MOVE WS-Total-Line TO ReportLine
+           WRITE ReportLine
+           CLOSE ZoneSortedFile.
+
+       Write-Zone-Line.
+           MOVE WS-Curr-Zone TO WS-D-Key
+           MOVE WS-Zone-Count TO WS-D-Count
+           MOVE WS-Zone-Fatalities TO WS-D-Fatalities
+           MOVE WS-Zone-Injuries TO WS-D-Injuries
+           MOVE WS-Detail-Line TO ReportLine
+           WRITE ReportLine
+           MOVE ZERO TO WS-Zone-Count
+           MOVE ZERO TO WS-Zone-Fatalities
+           MOVE ZERO TO WS-Zone-Injuries.
+
+       Report-By-Tract.
+           SORT WorkFile ON ASCENDING KEY WorkTract
+               USING SortedFile GIVING TractSortedFile
+           OPEN INPUT TractSortedFile
+           IF WS-Tract-Sort-Status NOT = "00"
+               DISPLAY "Geo-Zone-Summary: unable to open sorted "
+                   "tract work file, status " WS-Tract-Sort-Status
+               CLOSE ReportFile
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+           MOVE WS-Tract-Heading-Line TO ReportLine
+           WRITE ReportLine
+           MOVE "N" TO WS-EOF-Switch
+           READ TractSortedFile
+               AT END SET EndOfZoneFile TO TRUE
+           END-READ
+           IF NOT EndOfZoneFile
+               MOVE TTract TO WS-Curr-Tract
+           END-IF
+           PERFORM UNTIL EndOfZoneFile
+               IF TTract NOT = WS-Curr-Tract
+                   PERFORM Write-Tract-Line
+                   MOVE TTract TO WS-Curr-Tract
+               END-IF
+               ADD 1 TO WS-Tract-Count
+               ADD 1 TO WS-Grand-Tract-Count
+               IF TFatalityBool = 1
+                   ADD 1 TO WS-Tract-Fatalities
+                   ADD 1 TO WS-Grand-Tract-Fatalities
+               END-IF
+               IF TInjuryBool = 1
+                   ADD 1 TO WS-Tract-Injuries
+                   ADD 1 TO WS-Grand-Tract-Injuries
+               END-IF
+               READ TractSortedFile
+                   AT END SET EndOfZoneFile TO TRUE
+               END-READ
+           END-PERFORM
+           IF WS-Grand-Tract-Count > 0
+               PERFORM Write-Tract-Line
+           END-IF
+           MOVE "ALL TRACTS" TO WS-T-Label
+           MOVE WS-Grand-Tract-Count TO WS-T-Count
+           MOVE WS-Grand-Tract-Fatalities TO WS-T-Fatalities
+           MOVE WS-Grand-Tract-Injuries TO WS-T-Injuries
+           MOVE WS-Total-Line TO ReportLine
+           WRITE ReportLine
+           CLOSE TractSortedFile.
+
+       Write-Tract-Line.
+           MOVE WS-Curr-Tract TO WS-D-Key
+           MOVE WS-Tract-Count TO WS-D-Count
+           MOVE WS-Tract-Fatalities TO WS-D-Fatalities
+           MOVE WS-Tract-Injuries TO WS-D-Injuries
+           MOVE WS-Detail-Line TO ReportLine
+           WRITE ReportLine
+           MOVE ZERO TO WS-Tract-Count
+           MOVE ZERO TO WS-Tract-Fatalities
+           MOVE ZERO TO WS-Tract-Injuries.
