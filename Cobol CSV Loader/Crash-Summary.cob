@@ -0,0 +1,135 @@
+      * Reads sorted.dat (as produced by Sorter in its default
+      * year/month/CrashID order) and prints crash counts by
+      * TYear/TMonth, along with FatalityBool/InjuryBool totals for
+      * each month, to CRASH-SUMMARY.RPT.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Crash-Summary.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT SortedFile ASSIGN TO "sorted.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-Sorted-Status.
+
+       SELECT ReportFile ASSIGN TO "CRASH-SUMMARY.RPT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-Report-Status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD SortedFile.
+       01 CrashRec.
+           COPY "Crash-Record.cpy" REPLACING ==:PFX:== BY ====.
+
+       FD ReportFile.
+       01 ReportLine PIC X(60).
+
+       WORKING-STORAGE SECTION.
+       01 WS-Sorted-Status PIC X(2).
+       01 WS-Report-Status PIC X(2).
+       01 WS-EOF-Switch PIC X(1) VALUE "N".
+           88 EndOfSortedFile VALUE "Y".
+       01 WS-Curr-Year PIC 9(4) VALUE ZERO.
+       01 WS-Curr-Month PIC 99 VALUE ZERO.
+       01 WS-Month-Count PIC 9(7) COMP VALUE ZERO.
+       01 WS-Month-Fatalities PIC 9(7) COMP VALUE ZERO.
+       01 WS-Month-Injuries PIC 9(7) COMP VALUE ZERO.
+       01 WS-Grand-Count PIC 9(7) COMP VALUE ZERO.
+       01 WS-Grand-Fatalities PIC 9(7) COMP VALUE ZERO.
+       01 WS-Grand-Injuries PIC 9(7) COMP VALUE ZERO.
+
+       01 WS-Heading-Line.
+           02 FILLER PIC X(10) VALUE "YEAR MONTH".
+           02 FILLER PIC X(10) VALUE "   CRASHES".
+           02 FILLER PIC X(12) VALUE "  FATALITIES".
+           02 FILLER PIC X(10) VALUE "  INJURIES".
+
+       01 WS-Detail-Line.
+           02 WS-D-Year PIC 9(4).
+           02 FILLER PIC X(2) VALUE SPACE.
+           02 WS-D-Month PIC 99.
+           02 FILLER PIC X(5) VALUE SPACE.
+           02 WS-D-Count PIC ZZZ,ZZ9.
+           02 FILLER PIC X(5) VALUE SPACE.
+           02 WS-D-Fatalities PIC ZZZ,ZZ9.
+           02 FILLER PIC X(3) VALUE SPACE.
+           02 WS-D-Injuries PIC ZZZ,ZZ9.
+
+       01 WS-Total-Line.
+           02 FILLER PIC X(11) VALUE "GRAND TOTAL".
+           02 FILLER PIC X(2) VALUE SPACE.
+           02 WS-T-Count PIC ZZZ,ZZ9.
+           02 FILLER PIC X(5) VALUE SPACE.
+           02 WS-T-Fatalities PIC ZZZ,ZZ9.
+           02 FILLER PIC X(3) VALUE SPACE.
+           02 WS-T-Injuries PIC ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+       Begin.
+           MOVE 0 TO RETURN-CODE
+           OPEN INPUT SortedFile
+           IF WS-Sorted-Status NOT = "00"
+               DISPLAY "Crash-Summary: unable to open sorted.dat, "
+                   "status " WS-Sorted-Status
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+           OPEN OUTPUT ReportFile
+           IF WS-Report-Status NOT = "00"
+               DISPLAY "Crash-Summary: unable to open "
+                   "CRASH-SUMMARY.RPT, status " WS-Report-Status
+               CLOSE SortedFile
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+           MOVE WS-Heading-Line TO ReportLine
+           WRITE ReportLine
+           READ SortedFile
+               AT END SET EndOfSortedFile TO TRUE
+           END-READ
+           IF NOT EndOfSortedFile
+               MOVE TYear TO WS-Curr-Year
+               MOVE TMonth TO WS-Curr-Month
+           END-IF
+           PERFORM UNTIL EndOfSortedFile
+               IF TYear NOT = WS-Curr-Year OR TMonth NOT = WS-Curr-Month
+                   PERFORM Write-Month-Line
+                   MOVE TYear TO WS-Curr-Year
+                   MOVE TMonth TO WS-Curr-Month
+               END-IF
+               ADD 1 TO WS-Month-Count
+               ADD 1 TO WS-Grand-Count
+               ADD FatalityBool TO WS-Month-Fatalities
+               ADD FatalityBool TO WS-Grand-Fatalities
+               ADD InjuryBool TO WS-Month-Injuries
+               ADD InjuryBool TO WS-Grand-Injuries
+               READ SortedFile
+                   AT END SET EndOfSortedFile TO TRUE
+               END-READ
+           END-PERFORM
+           IF WS-Grand-Count > 0
+               PERFORM Write-Month-Line
+           END-IF
+           MOVE WS-Grand-Count TO WS-T-Count
+           MOVE WS-Grand-Fatalities TO WS-T-Fatalities
+           MOVE WS-Grand-Injuries TO WS-T-Injuries
+           MOVE WS-Total-Line TO ReportLine
+           WRITE ReportLine
+           CLOSE SortedFile
+           CLOSE ReportFile
+           DISPLAY "Crash-Summary: " WS-Grand-Count
+               " crashes summarized"
+           MOVE 0 TO RETURN-CODE
+           GOBACK.
+
+       Write-Month-Line.
+           MOVE WS-Curr-Year TO WS-D-Year
+           MOVE WS-Curr-Month TO WS-D-Month
+           MOVE WS-Month-Count TO WS-D-Count
+           MOVE WS-Month-Fatalities TO WS-D-Fatalities
+           MOVE WS-Month-Injuries TO WS-D-Injuries
+           MOVE WS-Detail-Line TO ReportLine
+           WRITE ReportLine
+           MOVE ZERO TO WS-Month-Count
+           MOVE ZERO TO WS-Month-Fatalities
+           MOVE ZERO TO WS-Month-Injuries.
