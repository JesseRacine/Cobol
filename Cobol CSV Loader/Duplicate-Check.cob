@@ -0,0 +1,136 @@
+      * Reads sorted.dat, re-sorts it internally by CrashID (sorted.dat
+      * itself is in year/month/CrashID order since Sorter's "D" mode
+      * is the house default, so duplicate IDs are not generally
+      * adjacent there), and walks the CrashID-ordered copy counting
+      * how many times each CrashID appears. Any CrashID that shows up
+      * more than once is written to DUPLICATE-CRASHIDS.RPT, so a
+      * double-loaded source file can be caught before it skews every
+      * count-based report built on top of sorted.dat.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Duplicate-Check.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT SortedFile ASSIGN TO "sorted.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-Sorted-Status.
+
+       SELECT WorkFile ASSIGN TO "dup-work.tmp".
+
+       SELECT IDSortedFile ASSIGN TO "dup-sorted.tmp"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-IDSort-Status.
+
+       SELECT ReportFile ASSIGN TO "DUPLICATE-CRASHIDS.RPT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-Report-Status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD SortedFile.
+       01 SF.
+           COPY "Crash-Record.cpy" REPLACING ==:PFX:== BY ====.
+
+       SD WorkFile.
+       01 WorkRecord.
+           COPY "Crash-Record.cpy" REPLACING ==:PFX:== BY ==Work==.
+
+       FD IDSortedFile.
+       01 IDSortedRec.
+           COPY "Crash-Record.cpy" REPLACING ==:PFX:== BY ==ID==.
+
+       FD ReportFile.
+       01 ReportLine PIC X(60).
+
+       WORKING-STORAGE SECTION.
+       01 WS-Sorted-Status PIC X(2).
+       01 WS-IDSort-Status PIC X(2).
+       01 WS-Report-Status PIC X(2).
+       01 WS-EOF-Switch PIC X(1) VALUE "N".
+           88 EndOfIDSortedFile VALUE "Y".
+       01 WS-Curr-CrashID PIC 9(5) VALUE ZERO.
+       01 WS-ID-Count PIC 9(5) COMP VALUE ZERO.
+       01 WS-Dup-ID-Count PIC 9(5) COMP VALUE ZERO.
+
+       01 WS-Heading-Line.
+           02 FILLER PIC X(10) VALUE "CRASH ID".
+           02 FILLER PIC X(20) VALUE "TIMES SEEN".
+
+       01 WS-Detail-Line.
+           02 WS-D-CrashID PIC ZZZZ9.
+           02 FILLER PIC X(5) VALUE SPACE.
+           02 FILLER PIC X(13) VALUE SPACE.
+           02 WS-D-Count PIC ZZZ,ZZ9.
+
+       01 WS-Total-Line.
+           02 FILLER PIC X(30) VALUE "DUPLICATE CRASH IDs FOUND:".
+           02 WS-T-Count PIC ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+       Begin.
+           MOVE 0 TO RETURN-CODE
+           OPEN INPUT SortedFile
+           IF WS-Sorted-Status NOT = "00"
+               DISPLAY "Duplicate-Check: unable to open sorted.dat, "
+                   "status " WS-Sorted-Status
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+           CLOSE SortedFile
+           SORT WorkFile ON ASCENDING KEY WorkCrashID
+               USING SortedFile GIVING IDSortedFile
+           OPEN INPUT IDSortedFile
+           IF WS-IDSort-Status NOT = "00"
+               DISPLAY "Duplicate-Check: unable to open sorted "
+                   "CrashID work file, status " WS-IDSort-Status
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+           OPEN OUTPUT ReportFile
+           IF WS-Report-Status NOT = "00"
+               DISPLAY "Duplicate-Check: unable to open "
+                   "DUPLICATE-CRASHIDS.RPT, status " WS-Report-Status
+               CLOSE IDSortedFile
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+           MOVE WS-Heading-Line TO ReportLine
+           WRITE ReportLine
+           READ IDSortedFile
+               AT END SET EndOfIDSortedFile TO TRUE
+           END-READ
+           IF NOT EndOfIDSortedFile
+               MOVE IDCrashID TO WS-Curr-CrashID
+           END-IF
+           PERFORM UNTIL EndOfIDSortedFile
+               IF IDCrashID NOT = WS-Curr-CrashID
+                   PERFORM Check-For-Duplicate
+                   MOVE IDCrashID TO WS-Curr-CrashID
+               END-IF
+               ADD 1 TO WS-ID-Count
+               READ IDSortedFile
+                   AT END SET EndOfIDSortedFile TO TRUE
+               END-READ
+           END-PERFORM
+           IF WS-ID-Count > 0
+               PERFORM Check-For-Duplicate
+           END-IF
+           MOVE WS-Dup-ID-Count TO WS-T-Count
+           MOVE WS-Total-Line TO ReportLine
+           WRITE ReportLine
+           CLOSE IDSortedFile
+           CLOSE ReportFile
+           DISPLAY "Duplicate-Check: " WS-Dup-ID-Count
+               " duplicate CrashID(s) found"
+           MOVE 0 TO RETURN-CODE
+           GOBACK.
+
+       Check-For-Duplicate.
+           IF WS-ID-Count > 1
+               MOVE WS-Curr-CrashID TO WS-D-CrashID
+               MOVE WS-ID-Count TO WS-D-Count
+               MOVE WS-Detail-Line TO ReportLine
+               WRITE ReportLine
+               ADD 1 TO WS-Dup-ID-Count
+           END-IF
+           MOVE ZERO TO WS-ID-Count.
