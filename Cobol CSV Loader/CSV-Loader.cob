@@ -7,154 +7,413 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
        SELECT CSVCrashDataFile ASSIGN TO "crash-data.csv"
-       ORGANIZATION IS LINE SEQUENTIAL.
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS WS-CSV-Status.
        SELECT CrashDataFile ASSIGN TO "Crash-Data.dat"
-       ORGANIZATION IS LINE SEQUENTIAL.
+       ORGANIZATION IS INDEXED
+       ACCESS MODE IS DYNAMIC
+       RECORD KEY IS CrashID
+       FILE STATUS IS WS-Dat-Status.
+       SELECT CrashRejectFile ASSIGN TO "CRASH-REJECTS.DAT"
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS WS-Reject-Status.
+       SELECT CheckpointFile ASSIGN TO "CSV-LOADER.CKP"
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS WS-Ckpt-Status.
+       SELECT RunLogFile ASSIGN TO "CSV-LOADER.LOG"
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS WS-Log-Status.
        DATA DIVISION.
        FILE SECTION.
-       FD CSVCrashDataFile.         
+       FD CSVCrashDataFile.
        01 CSVCrashRec.
-       88 EndOfCSVFile VALUE HIGH-VALUES.   
-       02 CSVCrashID PIC 9(5).
-       02 CSVLoc PIC X(54).
-       02 CSVRdFeature PIC X(34).
-       02 CSVRdCharacter PIC X(23).
-       02 CSVRdClass PIC X(23).
-       02 CSVRDConfig PIC X(41).
-       02 CSVRDSurface PIC X(16).
-       02 CSVRDCond PIC X(24).
-       02 CSVLightCond PIC X(26).
-       02 CSVWeather PIC X(34).
-       02 CSVTrafControl PIC X(35).
-       02 CSVLat PIC X(12).
-       02 CSVLong PIC X(12).
-       02 CSVLat2 PIC X(10).
-       02 CSVLong2 PIC X(10).
-       02 CSVTract PIC X(4).
-       02 CSVZone PIC X(4).
-       02 CSVFatality PIC X(1).
-       02 CSVInjury PIC X(1).
-       02 CSVNumPass PIC X(3).
-       02 CSVNumPed PIC X(1).
-       02 CSVContrCir1 PIC X(38).
-       02 CSVContrCir2 PIC X(38).
-       02 CSVContrCir3 PIC X(38).
-       02 CSVContrCir4 PIC X(38).
-       02 CSVVehicle1 PIC X(36).
-       02 CSVVehicle2 PIC X(36).
-       02 CSVVehicle3 PIC X(36).
-       02 CSVVehicle4 PIC X(36).
-       02 CSVVehicle5 PIC X(36).
-       02 CSVWorkArea PIC X(45).
-       02 CSVRcds PIC 9(5).
-       02 CSVCDate.
-       03 CSVYear PIC 9(4).
-       03 FILLER PIC X(1).
-       03 CSVMONTH PIC 9(2).
-       03 FILLER PIC X(1).
-       03 CSVDOM PIC 9(2).
-       02 CSVCTime.
-       03 CSVTHour PIC 9(2).
-       03 CSVTMin PIC 9(2).
-       03 CSVTSec PIC 9(2).
-       03 CSVTAM PIC 9.
-       03 FILLER PIC X(3).
-       02 CSVCDateTime PIC X(25).
-       02 CSVGeoLoc PIC X(26).
-       02 CSVTYear PIC 9(4).
-       02 CSVFatalityBool PIC 9.
-       02 CSVInjuryBool PIC 9.
-       02 CSVTMonth PIC 99.
-       02 CSVContrFac1 PIC X(72).
-       02 CSVContrFac2 PIC X(80).
-       02 CSVContrFac3 PIC X(82).
-       02 CSVVehicleCat1 PIC X(69).
-       02 CSVVehicleCat2 PIC X(83).
-       02 CSVVehicleCat3 PIC X(87).
-       02 CSVVehicleType PIC X(89).
-       
-       FD CrashDataFile.       
+       88 EndOfCSVFile VALUE HIGH-VALUES.
+           COPY "Crash-Record.cpy" REPLACING ==:PFX:== BY ==CSV==.
+
+       FD CrashDataFile.
        01 CrashRec.
-       02 CrashID PIC 9(5).
-       02 Loc PIC X(54).
-       02 RdFeature PIC X(34).
-       02 RdCharacter PIC X(23).
-       02 RdClass PIC X(23).
-       02 RDConfig PIC X(41).
-       02 RDSurface PIC X(16).
-       02 RDCond PIC X(24).
-       02 LightCond PIC X(26).
-       02 Weather PIC X(34).
-       02 TrafControl PIC X(35).
-       02 Lat PIC X(12).
-       02 Long PIC X(12).
-       02 Lat2 PIC X(10).
-       02 Long2 PIC X(10).
-       02 Tract PIC X(4).
-       02 Zone PIC X(4).
-       02 Fatality PIC X(1).
-       02 Injury PIC X(1).
-       02 NumPass PIC X(3).
-       02 NumPed PIC X(1).
-       02 ContrCir1 PIC X(38).
-       02 ContrCir2 PIC X(38).
-       02 ContrCir3 PIC X(38).
-       02 ContrCir4 PIC X(38).
-       02 Vehicle1 PIC X(36).
-       02 Vehicle2 PIC X(36).
-       02 Vehicle3 PIC X(36).
-       02 Vehicle4 PIC X(36).
-       02 Vehicle5 PIC X(36).
-       02 WorkArea PIC X(45).
-       02 Rcds PIC 9(5).
-       02 CDate.
-       03 Year PIC 9(4).
-       03 FILLER PIC X(1).
-       03 MONTH PIC 9(2).
-       03 FILLER PIC X(1).
-       03 DOM PIC 9(2).
-       02 CTime.
-       03 THour PIC 9(2).
-       03 TMin PIC 9(2).
-       03 TSec PIC 9(2).
-       03 TAM PIC 9.
-       03 FILLER PIC X(3).
-       02 CDateTime PIC X(25).
-       02 GeoLoc PIC X(26).
-       02 TYear PIC 9(4).
-       02 FatalityBool PIC 9.
-       02 InjuryBool PIC 9.
-       02 TMonth PIC 99.
-       02 ContrFac1 PIC X(72).
-       02 ContrFac2 PIC X(80).
-       02 ContrFac3 PIC X(82).
-       02 VehicleCat1 PIC X(69).
-       02 VehicleCat2 PIC X(83).
-       02 VehicleCat3 PIC X(87).
-       02 VehicleType PIC X(89).
+           COPY "Crash-Record.cpy" REPLACING ==:PFX:== BY ====.
+
+       FD CrashRejectFile.
+       01 CrashRejectRec.
+       02 RejCrashRawLine PIC X(1396).
+       02 RejSep1 PIC X(1).
+       02 RejReasonCode PIC X(4).
+       02 RejSep2 PIC X(1).
+       02 RejReasonText PIC X(40).
+
+       FD CheckpointFile.
+       01 CheckpointRec.
+       02 CkptLastCrashID PIC 9(5).
+
+       FD RunLogFile.
+       01 RunLogRec PIC X(90).
+
+       WORKING-STORAGE SECTION.
+       01 WS-CSV-Status PIC X(2).
+       01 WS-Dat-Status PIC X(2).
+       01 WS-Reject-Status PIC X(2).
+       01 WS-Ckpt-Status PIC X(2).
+       01 WS-Read-Count PIC 9(7) VALUE ZERO.
+       01 WS-Write-Count PIC 9(7) VALUE ZERO.
+       01 WS-Reject-Count PIC 9(7) VALUE ZERO.
+       01 WS-Skip-Count PIC 9(7) VALUE ZERO.
+       01 WS-Checkpoint-ID PIC 9(5) VALUE ZERO.
+       01 WS-Resuming-Switch PIC X(1) VALUE "N".
+           88 Resuming-From-Checkpoint VALUE "Y".
+       01 WS-Rows-Since-Ckpt PIC 9(4) COMP VALUE ZERO.
+       01 WS-Ckpt-Interval PIC 9(4) COMP VALUE 100.
+       01 WS-Load-Mode PIC X(1) VALUE SPACE.
+           88 Force-Full-Load VALUE "F" "f".
+       01 WS-Log-Status PIC X(2).
+       01 WS-Log-Line.
+           02 WS-Log-Timestamp PIC 9(16).
+           02 FILLER PIC X(1) VALUE SPACE.
+           02 WS-Log-Source PIC X(14) VALUE "crash-data.csv".
+           02 FILLER PIC X(1) VALUE SPACE.
+           02 WS-Log-Read PIC ZZZZZZ9.
+           02 FILLER PIC X(1) VALUE SPACE.
+           02 WS-Log-Written PIC ZZZZZZ9.
+           02 FILLER PIC X(1) VALUE SPACE.
+           02 WS-Log-Rejected PIC ZZZZZZ9.
+           02 FILLER PIC X(1) VALUE SPACE.
+           02 WS-Log-Skipped PIC ZZZZZZ9.
+           02 FILLER PIC X(1) VALUE SPACE.
+           02 WS-Log-Completion PIC X(23) VALUE SPACE.
+       01 WS-Field-Count PIC 9(4) COMP VALUE ZERO.
+       01 WS-Delim-Count PIC 9(4) COMP VALUE ZERO.
+       01 WS-Declared-Rcds PIC 9(5) VALUE ZERO.
+       01 WS-Row-Is-Valid PIC X(1).
+           88 Row-Is-Valid VALUE "Y".
+           88 Row-Is-Invalid VALUE "N".
+       01 WS-Days-In-Month PIC 99.
+       01 WS-Sanitized-Line PIC X(1396).
+       01 WS-Semicolon-Sentinel PIC X(1) VALUE X"01".
+       01 WS-Scan-Idx PIC 9(4) COMP.
+       01 WS-In-Quotes PIC X(1) VALUE "N".
+           88 In-Quoted-Field VALUE "Y".
+           88 Not-In-Quoted-Field VALUE "N".
+
        PROCEDURE DIVISION.
-           OPEN INPUT CSVCrashDataFile.  
-           OPEN OUTPUT CRashDataFile.         
+       Begin.
+           MOVE 0 TO RETURN-CODE
+           ACCEPT WS-Load-Mode FROM COMMAND-LINE
+      * A checkpoint from an earlier run - whether it stopped short
+      * or finished clean - lets a rerun pick up past whatever was
+      * already converted (an interrupted load resuming, or a daily
+      * delta run only wanting what is new since yesterday) instead
+      * of re-churning crash-data.csv from scratch. Pass "F" on the
+      * command line to force a full reload and ignore it.
+           IF NOT Force-Full-Load
+               OPEN INPUT CheckpointFile
+               IF WS-Ckpt-Status = "00"
+                   READ CheckpointFile
+                   MOVE CkptLastCrashID TO WS-Checkpoint-ID
+                   SET Resuming-From-Checkpoint TO TRUE
+                   CLOSE CheckpointFile
+                   DISPLAY "CSV-Loader: delta load, converting rows "
+                       "newer than CrashID " WS-Checkpoint-ID
+               END-IF
+           END-IF
+           OPEN INPUT CSVCrashDataFile
+           IF WS-CSV-Status NOT = "00"
+               DISPLAY "CSV-Loader: unable to open crash-data.csv, "
+                   "status " WS-CSV-Status
+               MOVE "FAILED - NO CSV FILE" TO WS-Log-Completion
+               PERFORM Write-Run-Log
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+           IF Resuming-From-Checkpoint
+      * Crash-Data.dat is ORGANIZATION INDEXED - EXTEND is a
+      * sequential-only open mode, so a resumed run opens I-O and
+      * adds new keyed records with WRITE the same as a fresh load.
+               OPEN I-O CrashDataFile
+           ELSE
+               OPEN OUTPUT CrashDataFile
+           END-IF
+           IF WS-Dat-Status NOT = "00"
+               DISPLAY "CSV-Loader: unable to open Crash-Data.dat, "
+                   "status " WS-Dat-Status
+               CLOSE CSVCrashDataFile
+               MOVE "FAILED - NO DAT FILE" TO WS-Log-Completion
+               PERFORM Write-Run-Log
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+           IF Resuming-From-Checkpoint
+               OPEN EXTEND CrashRejectFile
+           ELSE
+               OPEN OUTPUT CrashRejectFile
+           END-IF
+           IF WS-Reject-Status NOT = "00"
+               DISPLAY "CSV-Loader: unable to open CRASH-REJECTS.DAT, "
+                   "status " WS-Reject-Status
+               CLOSE CSVCrashDataFile
+               CLOSE CrashDataFile
+               MOVE "FAILED - NO REJECT FILE" TO WS-Log-Completion
+               PERFORM Write-Run-Log
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
            READ CSVCrashDataFile.
-      * Throw out first entry because first entry is CSV Header   
-           PERFORM UNTIL EndOfCSVFile                 
+      * Throw out first entry because first entry is CSV Header
+           PERFORM UNTIL EndOfCSVFile
            READ CSVCrashDataFile
                AT END SET EndOfCSVFile To TRUE
-           END-READ          
-           UNSTRING CSVCrashRec DELIMITED BY ";"           
+               NOT AT END ADD 1 TO WS-Read-Count
+           END-READ
+      * Skip the UNSTRING/WRITE once end-of-file is hit, otherwise
+      * the last data row would be written twice from the stale
+      * CSVCrashRec buffer.
+           IF NOT EndOfCSVFile
+           MOVE ZERO TO WS-Field-Count
+           MOVE ZERO TO WS-Delim-Count
+           PERFORM Sanitize-Quoted-Semicolons
+               THRU Sanitize-Quoted-Semicolons-Exit
+      * UNSTRING's TALLYING IN only ever counts up to the number of
+      * names in the INTO list below, so a row with one too few
+      * semicolons shows up as a short WS-Field-Count but a row with
+      * one too many never does - the excess tokens are silently
+      * dropped. Counting the real (non-quoted) delimiters left in
+      * the sanitized line catches that case too.
+           INSPECT WS-Sanitized-Line TALLYING WS-Delim-Count
+               FOR ALL ";"
+           UNSTRING WS-Sanitized-Line DELIMITED BY ";"
            INTO CrashID, Loc, RdFeature, RdCharacter, RdClass,
            RDConfig, RDSurface, RDCond, LightCond, Weather, TrafControl,
-           Lat, Long, Lat2,Long2, Tract, Zone, Fatality, Injury, 
+           Lat, Long, Lat2,Long2, Tract, Zone, Fatality, Injury,
            NumPass, NumPed, ContrCir1, ContrCir2, ContrCir3, ContrCir4,
-           Vehicle1, Vehicle2, Vehicle3, Vehicle4, Vehicle5, WorkArea, 
-           Rcds, CDate,  CTime, 
-           TAM, CDateTime, GeoLoc, TYear, FatalityBool, InjuryBool, 
-           TMonth, ContrFac1, ContrFac2, ContrFac3, VehicleCat1, 
-           VehicleCat2, VehicleCat3, VehicleType 
-           WRITE CrashRec
-           DISPLAY CrashID
-           DISPLAY RdFeature
+           Vehicle1, Vehicle2, Vehicle3, Vehicle4, Vehicle5, WorkArea,
+           Rcds, CDate,  CTime,
+           TAM, CDateTime, GeoLoc, TYear, FatalityBool, InjuryBool,
+           TMonth, ContrFac1, ContrFac2, ContrFac3, VehicleCat1,
+           VehicleCat2, VehicleCat3, VehicleType
+           TALLYING IN WS-Field-Count
+      * Put back any semicolon that was only hidden from UNSTRING
+      * because it fell inside a quoted field.
+           INSPECT CrashRec CONVERTING WS-Semicolon-Sentinel TO ";"
+      * Rcds carries crash-data.csv's own declared record count on
+      * every row - an independent check against WS-Read-Count below,
+      * since the write/reject/skip counts are only ever re-deriving
+      * the same loop that produced WS-Read-Count in the first place.
+           IF Rcds IS NUMERIC
+               MOVE Rcds TO WS-Declared-Rcds
+           END-IF
+           IF Resuming-From-Checkpoint AND CrashID IS NUMERIC
+                   AND CrashID NOT > WS-Checkpoint-ID
+      * Already converted on an earlier run before the interruption -
+      * count it and move on without re-validating/re-writing it.
+               ADD 1 TO WS-Skip-Count
+           ELSE
+      * Basic shape checks - a malformed row goes to the reject
+      * file with a reason code instead of polluting Crash-Data.dat.
+      * Short source lines leave low-values in the unused tail of
+      * CSVCrashRec, so the raw line is cleaned up before it is
+      * ever written to a LINE SEQUENTIAL reject file.
+           MOVE CSVCrashRec TO RejCrashRawLine
+           INSPECT RejCrashRawLine CONVERTING LOW-VALUE TO SPACE
+           MOVE SPACE TO RejSep1
+           MOVE SPACE TO RejSep2
+           SET Row-Is-Valid TO TRUE
+           PERFORM Validate-Row THRU Validate-Row-Exit
+           IF Row-Is-Valid
+               WRITE CrashRec
+               IF WS-Dat-Status = "00"
+                   ADD 1 TO WS-Write-Count
+                   MOVE CrashID TO WS-Checkpoint-ID
+                   ADD 1 TO WS-Rows-Since-Ckpt
+                   IF WS-Rows-Since-Ckpt >= WS-Ckpt-Interval
+                       PERFORM Write-Checkpoint
+                       MOVE ZERO TO WS-Rows-Since-Ckpt
+                   END-IF
+                   DISPLAY CrashID
+                   DISPLAY RdFeature
+               ELSE
+      * A duplicate CrashID (status 22) or other keyed-write failure
+      * does not get silently counted as a successful conversion -
+      * it is routed to the reject file just like a validation
+      * failure, so the control totals stay trustworthy.
+                   MOVE "R006" TO RejReasonCode
+                   STRING "Crash-Data.dat WRITE failed, status "
+                       WS-Dat-Status DELIMITED BY SIZE
+                       INTO RejReasonText
+                   PERFORM Write-Reject
+               END-IF
+           ELSE
+               PERFORM Write-Reject
+           END-IF
+           END-IF
+           END-IF
            END-PERFORM
+           IF WS-Write-Count > 0
+               PERFORM Write-Checkpoint
+           END-IF
            CLOSE CSVCrashDataFile.
            CLOSE CrashDataFile.
-           STOP RUN.
+           CLOSE CrashRejectFile.
+           DISPLAY "CSV-Loader: control totals"
+           DISPLAY "  Rows read from crash-data.csv : " WS-Read-Count
+           DISPLAY "  CrashRec rows written to .dat  : " WS-Write-Count
+           DISPLAY "  Rows routed to CRASH-REJECTS   : " WS-Reject-Count
+           DISPLAY "  Rows skipped (already loaded)  : " WS-Skip-Count
+      * The write/reject/skip counts can never disagree with
+      * WS-Read-Count by construction - every row read feeds exactly
+      * one of them - so that comparison alone cannot catch a
+      * truncated file. WS-Declared-Rcds, crash-data.csv's own
+      * record count, is the independent check this reconciliation
+      * needs.
+           IF WS-Read-Count NOT =
+                   WS-Write-Count + WS-Reject-Count + WS-Skip-Count
+               OR (WS-Declared-Rcds NOT = ZERO AND
+                   WS-Read-Count NOT = WS-Declared-Rcds)
+               DISPLAY "CSV-Loader: *** WARNING *** read/write/reject "
+                   "counts do not reconcile - check for a "
+                   "truncated or partially-transferred CSV file"
+               MOVE "COMPLETED - COUNTS OFF" TO WS-Log-Completion
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               MOVE "COMPLETED" TO WS-Log-Completion
+           END-IF
+           PERFORM Write-Run-Log
+           GOBACK.
+
+      * Writes the populated CrashRejectRec to CRASH-REJECTS.DAT and
+      * only counts it if the write actually succeeded, the same
+      * discipline the CrashRec write above already follows.
+       Write-Reject.
+           WRITE CrashRejectRec
+           IF WS-Reject-Status = "00"
+               ADD 1 TO WS-Reject-Count
+           ELSE
+               DISPLAY "CSV-Loader: *** WARNING *** unable to write "
+                   "CRASH-REJECTS.DAT, status " WS-Reject-Status
+           END-IF.
+
+      * Records the last CrashID successfully written to
+      * Crash-Data.dat so an interrupted run can be restarted
+      * without reprocessing rows it already converted.
+       Write-Checkpoint.
+           OPEN OUTPUT CheckpointFile
+           IF WS-Ckpt-Status = "00"
+               MOVE WS-Checkpoint-ID TO CkptLastCrashID
+               WRITE CheckpointRec
+               CLOSE CheckpointFile
+           ELSE
+               DISPLAY "CSV-Loader: *** WARNING *** unable to write "
+                   "checkpoint, status " WS-Ckpt-Status
+           END-IF.
+
+      * Appends one audit-trail line per execution (timestamp,
+      * source file, record counts, completion status) to
+      * CSV-LOADER.LOG so a bad downstream report can be traced
+      * back to when and how CSV-Loader was last run.
+       Write-Run-Log.
+           MOVE FUNCTION CURRENT-DATE(1:16) TO WS-Log-Timestamp
+           MOVE WS-Read-Count TO WS-Log-Read
+           MOVE WS-Write-Count TO WS-Log-Written
+           MOVE WS-Reject-Count TO WS-Log-Rejected
+           MOVE WS-Skip-Count TO WS-Log-Skipped
+           OPEN EXTEND RunLogFile
+           IF WS-Log-Status = "35"
+               OPEN OUTPUT RunLogFile
+           END-IF
+           IF WS-Log-Status = "00"
+               MOVE WS-Log-Line TO RunLogRec
+               WRITE RunLogRec
+               CLOSE RunLogFile
+           ELSE
+               DISPLAY "CSV-Loader: *** WARNING *** unable to write "
+                   "run log, status " WS-Log-Status
+           END-IF.
+
+      * A narrative field occasionally carries a semicolon of its
+      * own wrapped in double quotes. UNSTRING has no concept of a
+      * quoted delimiter, so any semicolon seen while inside a pair
+      * of quotes is swapped for a sentinel byte before UNSTRING
+      * runs, then swapped back afterward - that keeps the quoted
+      * semicolon from shifting every field behind it out of line.
+       Sanitize-Quoted-Semicolons.
+           MOVE CSVCrashRec TO WS-Sanitized-Line
+           SET Not-In-Quoted-Field TO TRUE
+           PERFORM VARYING WS-Scan-Idx FROM 1 BY 1
+                   UNTIL WS-Scan-Idx > 1396
+               IF WS-Sanitized-Line(WS-Scan-Idx:1) = QUOTE
+                   IF In-Quoted-Field
+                       SET Not-In-Quoted-Field TO TRUE
+                   ELSE
+                       SET In-Quoted-Field TO TRUE
+                   END-IF
+               ELSE
+                   IF In-Quoted-Field AND
+                           WS-Sanitized-Line(WS-Scan-Idx:1) = ";"
+                       MOVE WS-Semicolon-Sentinel
+                           TO WS-Sanitized-Line(WS-Scan-Idx:1)
+                   END-IF
+               END-IF
+           END-PERFORM.
+           INSPECT WS-Sanitized-Line REPLACING ALL QUOTE BY SPACE.
+       Sanitize-Quoted-Semicolons-Exit.
+           EXIT.
+
+      * Basic shape checks - a malformed row goes to the reject
+      * file with a reason code instead of polluting Crash-Data.dat.
+       Validate-Row.
+           IF CrashID IS NOT NUMERIC
+               SET Row-Is-Invalid TO TRUE
+               MOVE "R001" TO RejReasonCode
+               MOVE "CrashID is not numeric" TO RejReasonText
+           END-IF
+           IF Row-Is-Valid AND
+                   (WS-Field-Count NOT = 48 OR WS-Delim-Count NOT = 47)
+               SET Row-Is-Invalid TO TRUE
+               MOVE "R002" TO RejReasonCode
+               MOVE "Field count off (expected 48)" TO RejReasonText
+           END-IF
+           IF Row-Is-Valid
+               PERFORM Validate-Date-Time THRU Validate-Date-Time-Exit
+           END-IF.
+       Validate-Row-Exit.
+           EXIT.
+
+      * Month 1-12, day-of-month valid for that month (leap years
+      * included), and hour/minute/second in range - catches the
+      * impossible timestamps that would otherwise corrupt
+      * date-based crash trend reports downstream.
+       Validate-Date-Time.
+           IF MONTH < 1 OR MONTH > 12
+               SET Row-Is-Invalid TO TRUE
+               MOVE "R003" TO RejReasonCode
+               MOVE "CDate month is out of range 1-12"
+                   TO RejReasonText
+           ELSE
+               EVALUATE MONTH
+                   WHEN 1 WHEN 3 WHEN 5 WHEN 7 WHEN 8 WHEN 10 WHEN 12
+                       MOVE 31 TO WS-Days-In-Month
+                   WHEN 4 WHEN 6 WHEN 9 WHEN 11
+                       MOVE 30 TO WS-Days-In-Month
+                   WHEN 2
+                       IF FUNCTION MOD(Year, 4) = 0 AND
+                         (FUNCTION MOD(Year, 100) NOT = 0 OR
+                          FUNCTION MOD(Year, 400) = 0)
+                           MOVE 29 TO WS-Days-In-Month
+                       ELSE
+                           MOVE 28 TO WS-Days-In-Month
+                       END-IF
+               END-EVALUATE
+               IF DOM < 1 OR DOM > WS-Days-In-Month
+                   SET Row-Is-Invalid TO TRUE
+                   MOVE "R004" TO RejReasonCode
+                   MOVE "CDate day-of-month invalid for the month"
+                       TO RejReasonText
+               ELSE
+                   IF THour > 23 OR TMin > 59 OR TSec > 59
+                       SET Row-Is-Invalid TO TRUE
+                       MOVE "R005" TO RejReasonCode
+                       MOVE "CTime hour/minute/second out of range"
+                           TO RejReasonText
+                   END-IF
+               END-IF
+           END-IF.
+       Validate-Date-Time-Exit.
+           EXIT.
