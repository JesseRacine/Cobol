@@ -1,95 +1,81 @@
       * Processes the Cobol dat file created by the CSV-loader.cob
-      * file. Sorts the file by crash ID number. Writes new sorted
-      * file called sorted.dat
+      * file. Sorts the file by crash ID number, or by year/month
+      * then crash ID when "D" (date order, the default) is passed
+      * as the first command-line argument - pass "I" for the old
+      * flat ID order. Writes new sorted file called sorted.dat
        IDENTIFICATION DIVISION.
        PROGRAM-ID. Sorter.
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-       SELECT DataFile ASSIGN TO "crash-data.dat"
-       ORGANIZATION IS LINE SEQUENTIAL.
+       SELECT DataFile ASSIGN TO "Crash-Data.dat"
+       ORGANIZATION IS INDEXED
+       ACCESS MODE IS SEQUENTIAL
+       RECORD KEY IS DF-CrashID
+       FILE STATUS IS WS-Data-Status.
 
        SELECT WorkFile ASSIGN TO "work.tmp".
 
        SELECT SortedFile ASSIGN TO "sorted.dat"
-           ORGANIZATION IS LINE SEQUENTIAL.
-     
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-Sorted-Status.
+
        DATA DIVISION.
        FILE SECTION.
        SD WorkFile.
        01 WorkRecord.
-       02 WorkCrashID PIC 9(5).
-       02 FILLER PIC X(1391).
+           COPY "Crash-Record.cpy" REPLACING ==:PFX:== BY ==Work==.
 
        FD DataFile.
-       01 DF PIC X(1396).
+       01 DF.
+       02 DF-CrashID PIC 9(5).
+       02 FILLER PIC X(1391).
 
-       FD SortedFile.               
+       FD SortedFile.
        01 CrashRec.
-       02 CrashID PIC 9(5).
-       02 Loc PIC X(54).
-       02 RdFeature PIC X(34).
-       02 RdCharacter PIC X(23).
-       02 RdClass PIC X(23).
-       02 RDConfig PIC X(41).
-       02 RDSurface PIC X(16).
-       02 RDCond PIC X(24).
-       02 LightCond PIC X(26).
-       02 Weather PIC X(34).
-       02 TrafControl PIC X(35).
-       02 Lat PIC X(12).
-       02 Long PIC X(12).
-       02 Lat2 PIC X(10).
-       02 Long2 PIC X(10).
-       02 Tract PIC X(4).
-       02 Zone PIC X(4).
-       02 Fatality PIC X(1).
-       02 Injury PIC X(1).
-       02 NumPass PIC X(3).
-       02 NumPed PIC X(1).
-       02 ContrCir1 PIC X(38).
-       02 ContrCir2 PIC X(38).
-       02 ContrCir3 PIC X(38).
-       02 ContrCir4 PIC X(38).
-       02 Vehicle1 PIC X(36).
-       02 Vehicle2 PIC X(36).
-       02 Vehicle3 PIC X(36).
-       02 Vehicle4 PIC X(36).
-       02 Vehicle5 PIC X(36).
-       02 WorkArea PIC X(45).
-       02 Rcds PIC 9(5).
-       02 CDate.
-       03 Year PIC 9(4).
-       03 FILLER PIC X(1).
-       03 MONTH PIC 9(2).
-       03 FILLER PIC X(1).
-       03 DOM PIC 9(2).
-       02 CTime.
-       03 THour PIC 9(2).
-       03 TMin PIC 9(2).
-       03 TSec PIC 9(2).
-       03 TAM PIC 9.
-       03 FILLER PIC X(3).
-       02 CDateTime PIC X(25).
-       02 GeoLoc PIC X(26).
-       02 TYear PIC 9(4).
-       02 FatalityBool PIC 9.
-       02 InjuryBool PIC 9.
-       02 TMonth PIC 99.
-       02 ContrFac1 PIC X(72).
-       02 ContrFac2 PIC X(80).
-       02 ContrFac3 PIC X(82).
-       02 VehicleCat1 PIC X(69).
-       02 VehicleCat2 PIC X(83).
-       02 VehicleCat3 PIC X(87).
-       02 VehicleType PIC X(89).
+           COPY "Crash-Record.cpy" REPLACING ==:PFX:== BY ====.
+
+       WORKING-STORAGE SECTION.
+       01 WS-Data-Status PIC X(2).
+       01 WS-Sorted-Status PIC X(2).
+       01 WS-Sort-Mode PIC X(1) VALUE "D".
+           88 Sort-By-Date VALUE "D" "d".
+           88 Sort-By-ID VALUE "I" "i".
 
        PROCEDURE DIVISION.
        Begin.
-           SORT WorkFile ON ASCENDING KEY WorkCrashID
-               USING DataFile GIVING SortedFile
-               DISPLAY "Sort Successful"
-           STOP RUN.
+           MOVE 0 TO RETURN-CODE
+           ACCEPT WS-Sort-Mode FROM COMMAND-LINE
+           IF WS-Sort-Mode = SPACE
+               MOVE "D" TO WS-Sort-Mode
+           END-IF
+      * Confirm the loader's output is actually there before we
+      * commit to sorting it.
+           OPEN INPUT DataFile
+           IF WS-Data-Status NOT = "00"
+               DISPLAY "Sorter: unable to open crash-data.dat, "
+                   "status " WS-Data-Status
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+           CLOSE DataFile
+           IF Sort-By-ID
+               SORT WorkFile ON ASCENDING KEY WorkCrashID
+                   USING DataFile GIVING SortedFile
+           ELSE
+               SORT WorkFile ON ASCENDING KEY WorkTYear WorkTMonth
+                   WorkCrashID
+                   USING DataFile GIVING SortedFile
+           END-IF
+           IF WS-Sorted-Status NOT = "00"
+               DISPLAY "Sorter: sort of crash-data.dat failed, "
+                   "status " WS-Sorted-Status
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+           DISPLAY "Sort Successful"
+           MOVE 0 TO RETURN-CODE
+           GOBACK.
 
 
    
