@@ -0,0 +1,60 @@
+      * Pulls a single crash record straight out of Crash-Data.dat
+      * by CrashID instead of scanning the whole file - pass the
+      * five-digit CrashID as the first command-line argument.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Crash-Lookup.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CrashDataFile ASSIGN TO "Crash-Data.dat"
+       ORGANIZATION IS INDEXED
+       ACCESS MODE IS RANDOM
+       RECORD KEY IS CrashID
+       FILE STATUS IS WS-Dat-Status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CrashDataFile.
+       01 CrashRec.
+           COPY "Crash-Record.cpy" REPLACING ==:PFX:== BY ====.
+
+       WORKING-STORAGE SECTION.
+       01 WS-Dat-Status PIC X(2).
+       01 WS-Lookup-ID PIC X(5).
+
+       PROCEDURE DIVISION.
+       Begin.
+           MOVE 0 TO RETURN-CODE
+           ACCEPT WS-Lookup-ID FROM COMMAND-LINE
+           IF WS-Lookup-ID = SPACE
+               DISPLAY "Crash-Lookup: pass the CrashID to look up "
+                   "as the first command-line argument"
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+           OPEN INPUT CrashDataFile
+           IF WS-Dat-Status NOT = "00"
+               DISPLAY "Crash-Lookup: unable to open Crash-Data.dat, "
+                   "status " WS-Dat-Status
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+           MOVE WS-Lookup-ID TO CrashID
+           READ CrashDataFile
+               INVALID KEY
+                   DISPLAY "Crash-Lookup: no crash record found for "
+                       "CrashID " WS-Lookup-ID
+                   MOVE 4 TO RETURN-CODE
+           END-READ
+           IF RETURN-CODE = 0
+               DISPLAY "CrashID       : " CrashID
+               DISPLAY "Location      : " Loc
+               DISPLAY "Road Feature  : " RdFeature
+               DISPLAY "Weather       : " Weather
+               DISPLAY "Fatality      : " Fatality
+               DISPLAY "Injury        : " Injury
+               DISPLAY "Crash Date    : " CDate
+               DISPLAY "Crash Time    : " CTime
+           END-IF
+           CLOSE CrashDataFile
+           GOBACK.
