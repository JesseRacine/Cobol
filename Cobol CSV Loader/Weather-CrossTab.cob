@@ -0,0 +1,151 @@
+      * Reads sorted.dat, re-sorts it internally by Weather,
+      * road-surface condition (RDCond), and light condition
+      * (LightCond), and prints a crash count for each distinct
+      * Weather/RDCond/LightCond combination to WEATHER-XTAB.RPT,
+      * so the safety committee can pull "wet road + dark + no
+      * lighting" style breakdowns without hand-filtering sorted.dat.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Weather-CrossTab.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT SortedFile ASSIGN TO "sorted.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-Sorted-Status.
+
+       SELECT WorkFile ASSIGN TO "weather-work.tmp".
+
+       SELECT XTabSortedFile ASSIGN TO "weather-sorted.tmp"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-XTab-Status.
+
+       SELECT ReportFile ASSIGN TO "WEATHER-XTAB.RPT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-Report-Status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD SortedFile.
+       01 SF.
+           COPY "Crash-Record.cpy" REPLACING ==:PFX:== BY ====.
+
+       SD WorkFile.
+       01 WorkRecord.
+           COPY "Crash-Record.cpy" REPLACING ==:PFX:== BY ==Work==.
+
+       FD XTabSortedFile.
+       01 XTabRec.
+           COPY "Crash-Record.cpy" REPLACING ==:PFX:== BY ==XTab==.
+
+       FD ReportFile.
+       01 ReportLine PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01 WS-Sorted-Status PIC X(2).
+       01 WS-XTab-Status PIC X(2).
+       01 WS-Report-Status PIC X(2).
+       01 WS-EOF-Switch PIC X(1) VALUE "N".
+           88 EndOfXTabFile VALUE "Y".
+       01 WS-Curr-Weather PIC X(34) VALUE SPACE.
+       01 WS-Curr-RDCond PIC X(24) VALUE SPACE.
+       01 WS-Curr-LightCond PIC X(26) VALUE SPACE.
+       01 WS-Combo-Count PIC 9(7) COMP VALUE ZERO.
+       01 WS-Grand-Count PIC 9(7) COMP VALUE ZERO.
+
+       01 WS-Heading-Line.
+           02 FILLER PIC X(22) VALUE "WEATHER".
+           02 FILLER PIC X(2) VALUE SPACE.
+           02 FILLER PIC X(22) VALUE "ROAD CONDITION".
+           02 FILLER PIC X(2) VALUE SPACE.
+           02 FILLER PIC X(24) VALUE "LIGHT CONDITION".
+           02 FILLER PIC X(2) VALUE SPACE.
+           02 FILLER PIC X(7) VALUE "  COUNT".
+
+       01 WS-Detail-Line.
+           02 WS-D-Weather PIC X(22).
+           02 FILLER PIC X(2) VALUE SPACE.
+           02 WS-D-RDCond PIC X(22).
+           02 FILLER PIC X(2) VALUE SPACE.
+           02 WS-D-LightCond PIC X(24).
+           02 FILLER PIC X(2) VALUE SPACE.
+           02 WS-D-Count PIC ZZZ,ZZ9.
+
+       01 WS-Total-Line.
+           02 FILLER PIC X(74) VALUE "GRAND TOTAL".
+           02 WS-T-Count PIC ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+       Begin.
+           MOVE 0 TO RETURN-CODE
+           OPEN INPUT SortedFile
+           IF WS-Sorted-Status NOT = "00"
+               DISPLAY "Weather-CrossTab: unable to open sorted.dat, "
+                   "status " WS-Sorted-Status
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+           CLOSE SortedFile
+           SORT WorkFile ON ASCENDING KEY WorkWeather WorkRDCond
+               WorkLightCond
+               USING SortedFile GIVING XTabSortedFile
+           OPEN INPUT XTabSortedFile
+           IF WS-XTab-Status NOT = "00"
+               DISPLAY "Weather-CrossTab: unable to open sorted "
+                   "weather work file, status " WS-XTab-Status
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+           OPEN OUTPUT ReportFile
+           IF WS-Report-Status NOT = "00"
+               DISPLAY "Weather-CrossTab: unable to open "
+                   "WEATHER-XTAB.RPT, status " WS-Report-Status
+               CLOSE XTabSortedFile
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+           MOVE WS-Heading-Line TO ReportLine
+           WRITE ReportLine
+           READ XTabSortedFile
+               AT END SET EndOfXTabFile TO TRUE
+           END-READ
+           IF NOT EndOfXTabFile
+               MOVE XTabWeather TO WS-Curr-Weather
+               MOVE XTabRDCond TO WS-Curr-RDCond
+               MOVE XTabLightCond TO WS-Curr-LightCond
+           END-IF
+           PERFORM UNTIL EndOfXTabFile
+               IF XTabWeather NOT = WS-Curr-Weather
+                   OR XTabRDCond NOT = WS-Curr-RDCond
+                   OR XTabLightCond NOT = WS-Curr-LightCond
+                   PERFORM Write-Combo-Line
+                   MOVE XTabWeather TO WS-Curr-Weather
+                   MOVE XTabRDCond TO WS-Curr-RDCond
+                   MOVE XTabLightCond TO WS-Curr-LightCond
+               END-IF
+               ADD 1 TO WS-Combo-Count
+               ADD 1 TO WS-Grand-Count
+               READ XTabSortedFile
+                   AT END SET EndOfXTabFile TO TRUE
+               END-READ
+           END-PERFORM
+           IF WS-Grand-Count > 0
+               PERFORM Write-Combo-Line
+           END-IF
+           MOVE WS-Grand-Count TO WS-T-Count
+           MOVE WS-Total-Line TO ReportLine
+           WRITE ReportLine
+           CLOSE XTabSortedFile
+           CLOSE ReportFile
+           DISPLAY "Weather-CrossTab: " WS-Grand-Count
+               " crashes cross-tabbed"
+           MOVE 0 TO RETURN-CODE
+           GOBACK.
+
+       Write-Combo-Line.
+           MOVE WS-Curr-Weather TO WS-D-Weather
+           MOVE WS-Curr-RDCond TO WS-D-RDCond
+           MOVE WS-Curr-LightCond TO WS-D-LightCond
+           MOVE WS-Combo-Count TO WS-D-Count
+           MOVE WS-Detail-Line TO ReportLine
+           WRITE ReportLine
+           MOVE ZERO TO WS-Combo-Count.
