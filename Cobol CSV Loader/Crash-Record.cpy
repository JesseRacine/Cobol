@@ -0,0 +1,63 @@
+      * Shared crash-record field layout, CrashID through
+      * VehicleType, common to the CSV-Loader, Sorter, Crash-Summary
+      * and Crash-Lookup record buffers. COPY this directly under an
+      * 01-level record name and supply REPLACING ==:PFX:== BY ==xxx==
+      * to apply whatever prefix that record's field names need (or
+      * BY ==== for the plain, unprefixed field names).
+       02 :PFX:CrashID PIC 9(5).
+       02 :PFX:Loc PIC X(54).
+       02 :PFX:RdFeature PIC X(34).
+       02 :PFX:RdCharacter PIC X(23).
+       02 :PFX:RdClass PIC X(23).
+       02 :PFX:RDConfig PIC X(41).
+       02 :PFX:RDSurface PIC X(16).
+       02 :PFX:RDCond PIC X(24).
+       02 :PFX:LightCond PIC X(26).
+       02 :PFX:Weather PIC X(34).
+       02 :PFX:TrafControl PIC X(35).
+       02 :PFX:Lat PIC X(12).
+       02 :PFX:Long PIC X(12).
+       02 :PFX:Lat2 PIC X(10).
+       02 :PFX:Long2 PIC X(10).
+       02 :PFX:Tract PIC X(4).
+       02 :PFX:Zone PIC X(4).
+       02 :PFX:Fatality PIC X(1).
+       02 :PFX:Injury PIC X(1).
+       02 :PFX:NumPass PIC X(3).
+       02 :PFX:NumPed PIC X(1).
+       02 :PFX:ContrCir1 PIC X(38).
+       02 :PFX:ContrCir2 PIC X(38).
+       02 :PFX:ContrCir3 PIC X(38).
+       02 :PFX:ContrCir4 PIC X(38).
+       02 :PFX:Vehicle1 PIC X(36).
+       02 :PFX:Vehicle2 PIC X(36).
+       02 :PFX:Vehicle3 PIC X(36).
+       02 :PFX:Vehicle4 PIC X(36).
+       02 :PFX:Vehicle5 PIC X(36).
+       02 :PFX:WorkArea PIC X(45).
+       02 :PFX:Rcds PIC 9(5).
+       02 :PFX:CDate.
+       03 :PFX:Year PIC 9(4).
+       03 FILLER PIC X(1).
+       03 :PFX:MONTH PIC 9(2).
+       03 FILLER PIC X(1).
+       03 :PFX:DOM PIC 9(2).
+       02 :PFX:CTime.
+       03 :PFX:THour PIC 9(2).
+       03 :PFX:TMin PIC 9(2).
+       03 :PFX:TSec PIC 9(2).
+       03 :PFX:TAM PIC 9.
+       03 FILLER PIC X(3).
+       02 :PFX:CDateTime PIC X(25).
+       02 :PFX:GeoLoc PIC X(26).
+       02 :PFX:TYear PIC 9(4).
+       02 :PFX:FatalityBool PIC 9.
+       02 :PFX:InjuryBool PIC 9.
+       02 :PFX:TMonth PIC 99.
+       02 :PFX:ContrFac1 PIC X(72).
+       02 :PFX:ContrFac2 PIC X(80).
+       02 :PFX:ContrFac3 PIC X(82).
+       02 :PFX:VehicleCat1 PIC X(69).
+       02 :PFX:VehicleCat2 PIC X(83).
+       02 :PFX:VehicleCat3 PIC X(87).
+       02 :PFX:VehicleType PIC X(89).
