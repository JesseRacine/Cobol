@@ -1,35 +1,100 @@
-      * Guessing Game: Guess value between 1 and 1000
+      * Guessing Game: Guess value between 1 and a difficulty-chosen
+      * top end. Pass "1" (1-100), "2" (1-1000, the default) or "3"
+      * (1-10000) as the first command-line argument to pick how hard
+      * the range is before the game starts. Each completed game
+      * appends a line to GUESS-LOG.DAT so the training team has a
+      * running history of play to show new hires.
        IDENTIFICATION DIVISION.
        PROGRAM-ID. RANDOM-GUESS.
        AUTHOR.  Jesse Racine.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT GuessLogFile ASSIGN TO "GUESS-LOG.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-Log-Status.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD GuessLogFile.
+       01 GuessLogRec PIC X(60).
+
        WORKING-STORAGE SECTION.
-       01 RandNum      PIC 9999.                 
-       01 GuessedNum   PIC 9999 VALUE 0.
-           88 Valid-Value  VALUE 0001 THRU 1000. 
+       01 RandNum      PIC 9(5).
+       01 GuessedNum   PIC 9(5) VALUE 0.
+       01 WS-Difficulty PIC X(1) VALUE "2".
+           88 Easy-Difficulty    VALUE "1".
+           88 Medium-Difficulty  VALUE "2".
+           88 Hard-Difficulty    VALUE "3".
+       01 WS-Range-Max PIC 9(5) VALUE 1000.
+       01 WS-Guess-Count PIC 9(4) VALUE ZERO.
+       01 WS-Log-Status PIC X(2).
+       01 WS-Log-Line.
+           02 WS-Log-Timestamp PIC 9(16).
+           02 FILLER PIC X(1) VALUE SPACE.
+           02 WS-Log-Target PIC Z(4)9.
+           02 FILLER PIC X(1) VALUE SPACE.
+           02 WS-Log-Guesses PIC Z(3)9.
+           02 FILLER PIC X(1) VALUE SPACE.
+           02 WS-Log-Result PIC X(4) VALUE SPACE.
        01 DateSeed     PIC 9(16).
        PROCEDURE DIVISION.
            Begin.
+            ACCEPT WS-Difficulty FROM COMMAND-LINE
+            IF NOT Easy-Difficulty AND NOT Hard-Difficulty
+               MOVE "2" TO WS-Difficulty
+            END-IF
+            EVALUATE TRUE
+               WHEN Easy-Difficulty
+                  MOVE 100 TO WS-Range-Max
+               WHEN Hard-Difficulty
+                  MOVE 10000 TO WS-Range-Max
+               WHEN OTHER
+                  MOVE 1000 TO WS-Range-Max
+            END-EVALUATE
             MOVE FUNCTION CURRENT-DATE(1:16) TO DateSeed.
-            COMPUTE RandNum = Function RANDOM(DateSeed) * 1000 + 1            
-            PERFORM UNTIL 1 <> 1    
-               PERFORM Get-Guess WITH TEST AFTER UNTIL Valid-Value
+            COMPUTE RandNum =
+                Function RANDOM(DateSeed) * WS-Range-Max + 1
+            DISPLAY "I'm thinking of a number between 1 and "
+                WS-Range-Max
+            PERFORM UNTIL 1 <> 1
+               PERFORM Get-Guess WITH TEST AFTER UNTIL
+                   GuessedNum >= 1 AND GuessedNum <= WS-Range-Max
+               ADD 1 TO WS-Guess-Count
                IF GuessedNum = RandNum THEN
                   DISPLAY "You guessed correctly"
+                  PERFORM Write-Guess-Log
                   STOP RUN
                END-IF
                IF GuessedNum < RandNum THEN
                   DISPLAY "Your guess was lower than the target"
                END-IF
-               
+
                IF GuessedNum > RandNum THEN
                   DISPLAY "Your guess was higher than the target"
                END-IF
             END-PERFORM
             STOP RUN.
            Get-Guess.
-               DISPLAY "Guess Number between 1 - 1000"
+               DISPLAY "Guess Number between 1 - " WS-Range-Max
                ACCEPT GuessedNum
-               IF NOT Valid-Value THEN
+               IF GuessedNum < 1 OR GuessedNum > WS-Range-Max THEN
                    DISPLAY "Your guess was not valid, try again"
-               END-IF.         
+               END-IF.
+           Write-Guess-Log.
+               MOVE FUNCTION CURRENT-DATE(1:16) TO WS-Log-Timestamp
+               MOVE RandNum TO WS-Log-Target
+               MOVE WS-Guess-Count TO WS-Log-Guesses
+               MOVE "WIN" TO WS-Log-Result
+               OPEN EXTEND GuessLogFile
+               IF WS-Log-Status = "35"
+                   OPEN OUTPUT GuessLogFile
+               END-IF
+               IF WS-Log-Status = "00"
+                   MOVE WS-Log-Line TO GuessLogRec
+                   WRITE GuessLogRec
+                   CLOSE GuessLogFile
+               ELSE
+                   DISPLAY "Random-Guess: *** WARNING *** unable to "
+                       "write GUESS-LOG.DAT, status " WS-Log-Status
+               END-IF.
