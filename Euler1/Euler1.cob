@@ -1,27 +1,63 @@
       * Euler Project Problem# 1:  https://projecteuler.net/problem=1
-      * If we list all the natural numbers below 10 that are multiples 
-      * of 3 or 5, we get 3, 5, 6 and 9. The sum of these multiples is 
+      * If we list all the natural numbers below 10 that are multiples
+      * of 3 or 5, we get 3, 5, 6 and 9. The sum of these multiples is
       * 23. Find the sum of all the multiples of 3 or 5 below 1000.
+      * The limit (how far below to sum) and the list of divisors
+      * (3 and 5 for the original problem) are no longer hardcoded -
+      * this program asks for them at the start of a run, so the same
+      * "sum of multiples below N" logic can be reused for other
+      * back-office calculations without editing the source.
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. RANDOM-GUESS.
+       PROGRAM-ID. EULER1.
        AUTHOR.  Jesse Racine.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       01 Counter PIC 9999.
-       01 Total    PIC 999999  VALUE ZEROS.                                          
+       01 Counter PIC 9(7).
+       01 Total    PIC 9(14)  VALUE ZEROS.
+       01 WS-Limit PIC 9(7).
+       01 WS-Divisor-Count PIC 9 VALUE ZERO.
+       01 WS-Divisor-Table.
+           02 WS-Divisor OCCURS 5 TIMES PIC 999.
+       01 WS-Sub PIC 9 COMP.
+       01 WS-Is-Multiple PIC X VALUE "N".
+           88 Is-Multiple VALUE "Y".
        PROCEDURE DIVISION.
            Begin.
-               PERFORM Factor VARYING Counter FROM 3 BY 1 UNTIL 
-                   Counter = 1000.
-               DISPLAY Total.
+               DISPLAY "Sum multiples of which divisors, below what "
+                   "limit?"
+               DISPLAY "Enter the limit (e.g. 1000): "
+               ACCEPT WS-Limit
+               DISPLAY "How many divisors to check (1-5, e.g. 2 "
+                   "for 3 and 5)? "
+               ACCEPT WS-Divisor-Count
+               IF WS-Divisor-Count < 1 OR WS-Divisor-Count > 5
+                   MOVE 2 TO WS-Divisor-Count
+               END-IF
+               PERFORM VARYING WS-Sub FROM 1 BY 1
+                   UNTIL WS-Sub > WS-Divisor-Count
+                   DISPLAY "Enter divisor " WS-Sub ": "
+                   ACCEPT WS-Divisor(WS-Sub)
+               END-PERFORM
+               PERFORM Factor VARYING Counter FROM 1 BY 1 UNTIL
+                   Counter = WS-Limit.
+               DISPLAY "Sum of multiples below " WS-Limit " = " Total.
                STOP RUN.
-           
-           Factor.          
-           IF FUNCTION MOD( Counter, 3) = 0 OR 
-               FUNCTION MOD(Counter, 5) = 0 THEN             
-               COMPUTE Total = Counter + Total
-           END-IF.
 
-               
+           Factor.
+               MOVE "N" TO WS-Is-Multiple
+               PERFORM VARYING WS-Sub FROM 1 BY 1
+                   UNTIL WS-Sub > WS-Divisor-Count
+                   IF FUNCTION MOD(Counter, WS-Divisor(WS-Sub)) = 0
+                       MOVE "Y" TO WS-Is-Multiple
+                   END-IF
+               END-PERFORM
+               IF Is-Multiple
+                   COMPUTE Total = Counter + Total
+                       ON SIZE ERROR
+                           DISPLAY "EULER1: *** ERROR *** total "
+                               "overflowed Total's picture, aborting"
+                           MOVE 16 TO RETURN-CODE
+                           STOP RUN
+                   END-COMPUTE
+               END-IF.
 
-                   
